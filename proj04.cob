@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ04.
+       AUTHOR. Addyson Sisemore
+      * PROJECT  1 - DUPLICATE EMPLOYEE ID DETECTION PASS.
+      * RUNS AGAINST THE RAW SEQUENTIAL FEED (COB1-EMPLOYEE-SEQ)
+      * BEFORE PROJ02'S LOAD FUNCTION LOADS IT INTO THE INDEXED
+      * COB1-EMPLOYEE MASTER, SINCE THE INDEXED MASTER'S UNIQUE KEY
+      * ALREADY REJECTS A DUPLICATE EID ONCE IT'S BEEN LOADED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'COB1-EMPLOYEE-SEQ'
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT PRNT-FILE ASSIGN TO 'UR-S-DUPCHK'.
+           SELECT SORTED-FILE ASSIGN TO 'SRTOUT04'.
+           SELECT SORT-WORK ASSIGN TO 'SRTWK04'.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 INPUT-REC     PIC X(100).
+       FD PRNT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 PRNT-REC      PIC X(80).
+      **************************************************************
+      * WORK FILE HOLDING THE FEED SORTED BY EID, THEN BY THE *
+      * ORIGINAL RECORD NUMBER IT ARRIVED IN *
+      **************************************************************
+       FD SORTED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SORTED-REC    PIC X(43).
+       SD SORT-WORK.
+       01 SD-RECORD.
+         03 SD-EID        PIC X(7).
+         03 SD-RECNO      PIC 9(6).
+         03 SD-LAST       PIC X(15).
+         03 SD-FIRST      PIC X(15).
+
+       WORKING-STORAGE SECTION.
+      **************************************************************
+      * LAYOUT FOR THE INPUT FILE (SAME SHAPE AS PROJ01) *
+      **************************************************************
+       01 INPUT-DATA.
+         03 I-EID        PIC X(7).
+         03 I-LAST       PIC X(15).
+         03 I-FIRST      PIC X(15).
+         03 FILLER       PIC X(63).
+      **************************************************************
+      * LAYOUT FOR THE REPORT HEADING AND DATA LINES *
+      **************************************************************
+       01 PRNT-HEADING1.
+         03 FILLER      PIC X(30)   VALUE
+           'DUPLICATE EMPLOYEE ID REPORT'.
+       01 PRNT-NONE-FOUND1.
+         03 FILLER      PIC X(35)   VALUE
+           'NO DUPLICATE EMPLOYEE IDS FOUND'.
+       01 PRNT-DUP-DATA1.
+         03 FILLER        PIC X(16)   VALUE 'DUPLICATE EID: '.
+         03 L-DUP-EID1     PIC X(7).
+         03 FILLER         PIC X(3)    VALUE SPACES.
+         03 FILLER         PIC X(9)    VALUE 'RECORDS: '.
+         03 L-DUP-RECNO1-1 PIC ZZZZZ9.
+         03 FILLER         PIC X(5)    VALUE ' AND '.
+         03 L-DUP-RECNO1-2 PIC ZZZZZ9.
+      **************************************************************
+      *       CONTROL FIELDS FOR THE DUPLICATE CHECK *
+      **************************************************************
+       01 MISC.
+         03 EOF-I           PIC 9      VALUE 0.
+         03 WS-INPUT-STATUS PIC XX     VALUE '00'.
+         03 WS-RECNO         PIC 9(6)   VALUE 0.
+         03 WS-FIRST-SW       PIC X      VALUE 'Y'.
+         03 WS-PREV-EID       PIC X(7)   VALUE SPACES.
+         03 WS-PREV-RECNO     PIC 9(6)   VALUE 0.
+         03 WS-DUP-COUNT      PIC 9(5)   VALUE 0.
+      **************************************************************
+      *       START OF PROCEDURE DIVISION       *
+      **************************************************************
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           OPEN OUTPUT PRNT-FILE.
+           PERFORM 1400-PRINT-HEAD.
+           SORT SORT-WORK
+             ON ASCENDING KEY SD-EID
+             ON ASCENDING KEY SD-RECNO
+             INPUT PROCEDURE 1250-SORT-INPUT-PROC
+             GIVING SORTED-FILE.
+           OPEN INPUT SORTED-FILE.
+           PERFORM 2000-READ-SORTED.
+           PERFORM UNTIL EOF-I = 1
+               PERFORM 1600-CHECK-DUPLICATE
+               PERFORM 2000-READ-SORTED
+           END-PERFORM.
+           IF WS-DUP-COUNT = 0
+               PERFORM 1650-PRINT-NONE-FOUND
+           END-IF.
+           CLOSE SORTED-FILE
+             PRNT-FILE.
+           STOP RUN.
+      **************************************************************
+      * READS THE RAW FEED, NUMBERING EACH RECORD AS IT ARRIVES, *
+      * AND RELEASES IT TO THE SORT *
+      **************************************************************
+       1250-SORT-INPUT-PROC.
+           OPEN INPUT INPUT-FILE.
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN COB1-EMPLOYEE-SEQ, STATUS='
+                 WS-INPUT-STATUS
+               MOVE 1 TO EOF-I
+           END-IF.
+           PERFORM UNTIL EOF-I = 1
+               READ INPUT-FILE INTO INPUT-DATA
+                 AT END MOVE 1 TO EOF-I
+                 NOT AT END
+                   ADD 1 TO WS-RECNO
+                   MOVE I-EID    TO SD-EID
+                   MOVE WS-RECNO TO SD-RECNO
+                   MOVE I-LAST   TO SD-LAST
+                   MOVE I-FIRST  TO SD-FIRST
+                   RELEASE SD-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           MOVE 0 TO EOF-I.
+       1400-PRINT-HEAD.
+           WRITE PRNT-REC FROM PRNT-HEADING1
+             AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+       1650-PRINT-NONE-FOUND.
+           WRITE PRNT-REC FROM PRNT-NONE-FOUND1
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * COMPARES EACH RECORD'S EID TO THE ONE JUST BEFORE IT IN *
+      * EID SEQUENCE - IF THEY MATCH, THE FEED HAS A COLLISION *
+      **************************************************************
+       1600-CHECK-DUPLICATE.
+           IF WS-FIRST-SW = 'Y'
+               MOVE 'N' TO WS-FIRST-SW
+           ELSE
+               IF SD-EID = WS-PREV-EID
+                   PERFORM 1700-WRITE-DUP-LINE
+               END-IF
+           END-IF.
+           MOVE SD-EID   TO WS-PREV-EID.
+           MOVE SD-RECNO TO WS-PREV-RECNO.
+      **************************************************************
+      * WRITES ONE LINE FLAGGING A PAIR OF COLLIDING RECORD NUMBERS *
+      **************************************************************
+       1700-WRITE-DUP-LINE.
+           MOVE SD-EID       TO L-DUP-EID1.
+           MOVE WS-PREV-RECNO TO L-DUP-RECNO1-1.
+           MOVE SD-RECNO      TO L-DUP-RECNO1-2.
+           WRITE PRNT-REC FROM PRNT-DUP-DATA1
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-DUP-COUNT.
+      **************************************************************
+      * READS THE SORTED FEED *
+      **************************************************************
+       2000-READ-SORTED.
+           READ SORTED-FILE INTO SD-RECORD
+             AT END MOVE 1 TO EOF-I.
