@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ03.
+       AUTHOR. Addyson Sisemore
+      * PROJECT  1 - UPCOMING HIRE-DATE ANNIVERSARY REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'COB1-EMPLOYEE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INP-EID
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT PRNT-FILE ASSIGN TO 'UR-S-ANNIV'.
+           SELECT SORTED-FILE ASSIGN TO 'SRTOUT03'.
+           SELECT SORT-WORK ASSIGN TO 'SRTWK03'.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 INPUT-REC.
+         03 INP-EID      PIC X(7).
+         03 FILLER       PIC X(93).
+       FD PRNT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 PRNT-REC      PIC X(80).
+      **************************************************************
+      * WORK FILE HOLDING THE UPCOMING ANNIVERSARIES BY DAY *
+      **************************************************************
+       FD SORTED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SORTED-REC    PIC X(67).
+       SD SORT-WORK.
+       01 SD-RECORD.
+         03 SD-DAYS-OUT    PIC 9(3).
+         03 SD-EID         PIC X(7).
+         03 SD-LAST        PIC X(15).
+         03 SD-FIRST       PIC X(15).
+         03 SD-TYPE        PIC X(2).
+         03 SD-TITLE       PIC X(17).
+         03 SD-DATE-M      PIC X(2).
+         03 SD-DATE-D      PIC X(2).
+         03 SD-DATE-Y      PIC X(4).
+
+       WORKING-STORAGE SECTION.
+      **************************************************************
+      * LAYOUT FOR THE EMPLOYEE FEED (SAME SHAPE AS PROJ01) *
+      **************************************************************
+       01 INPUT-DATA.
+         03 I-EID        PIC X(7).
+         03 I-LAST       PIC X(15).
+         03 I-FIRST      PIC X(15).
+         03 I-TYPE       PIC X(2).
+         03 I-TITLE      PIC X(17).
+         03 I-SSN-FIRST  PIC X(3).
+         03 I-SSN-MID    PIC X(2).
+         03 I-SSN-LAST   PIC X(4).
+         03 FILLER       PIC X(24)   VALUE '.'.
+         03 I-DATE-M     PIC X(2).
+         03 I-DATE-D     PIC X(2).
+         03 I-DATE-Y     PIC X(4).
+         03 FILLER       PIC X(3)    VALUE SPACES.
+      **************************************************************
+      * LAYOUT FOR THE REPORT HEADING AND DATA LINES *
+      **************************************************************
+       01 PRNT-HEADING1.
+         03 FILLER      PIC X(6)    VALUE 'EMP ID'.
+         03 FILLER      PIC X(3)    VALUE SPACES.
+         03 FILLER      PIC X(15)   VALUE 'LAST'.
+         03 FILLER      PIC X(1)    VALUE SPACES.
+         03 FILLER      PIC X(15)   VALUE 'FIRST'.
+         03 FILLER      PIC X(2)    VALUE SPACES.
+         03 FILLER      PIC X(10)   VALUE 'HIRE DATE'.
+         03 FILLER      PIC X(3)    VALUE SPACES.
+         03 FILLER      PIC X(9)    VALUE 'DAYS OUT'.
+       01 PRNT-DATA1.
+         03 L-EID1        PIC X(7).
+         03 FILLER        PIC X(2)    VALUE SPACES.
+         03 L-LAST1       PIC X(15).
+         03 FILLER        PIC X(1)    VALUE SPACES.
+         03 L-FIRST1      PIC X(15).
+         03 FILLER        PIC X(2)    VALUE SPACES.
+         03 L-DATE-M1     PIC X(2).
+         03 FILLER        PIC X(1)    VALUE '/'.
+         03 L-DATE-D1     PIC X(2).
+         03 FILLER        PIC X(1)    VALUE '/'.
+         03 L-DATE-Y1     PIC X(4).
+         03 FILLER        PIC X(3)    VALUE SPACES.
+         03 L-DAYS-OUT1   PIC ZZ9.
+      **************************************************************
+      *       WORK FIELDS FOR TODAY'S DATE AND THE ANNIVERSARY MATH *
+      **************************************************************
+       01 MISC.
+         03 EOF-I           PIC 9    VALUE 0.
+         03 WS-INPUT-STATUS PIC XX   VALUE '00'.
+         03 WS-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 DATE-WS.
+         03 WS-CURRENT-DATE.
+           05 WS-TODAY-YYYY   PIC 9(4).
+           05 WS-TODAY-MM     PIC 9(2).
+           05 WS-TODAY-DD     PIC 9(2).
+         03 WS-TODAY-INT      PIC 9(7).
+         03 WS-ANNIV-YYYY     PIC 9(4).
+         03 WS-ANNIV-DATE     PIC 9(8).
+         03 WS-ANNIV-INT      PIC 9(7).
+         03 WS-DAYS-OUT        PIC S9(5).
+         03 WS-DATE-M-NUM      PIC 9(2).
+         03 WS-DATE-D-NUM      PIC 9(2).
+         03 WS-ANNIV-DAY-NUM   PIC 9(2).
+         03 WS-VAL-YEAR        PIC 9(4).
+         03 WS-VAL-MAX-DAY     PIC 9(2).
+         03 WS-DATE-VALID-SW   PIC X      VALUE 'Y'.
+             88 WS-HIRE-DATE-VALID   VALUE 'Y'.
+             88 WS-HIRE-DATE-INVALID VALUE 'N'.
+      **************************************************************
+      *       MAXIMUM DAY OF MONTH FOR EACH MONTH, USED TO CATCH *
+      *       CALENDAR-IMPOSSIBLE DATES LIKE 02/30 OR 04/31 *
+      **************************************************************
+       01 DAYS-IN-MONTH-WS.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 28.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 30.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 30.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 30.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 30.
+         03 FILLER PIC 9(2) VALUE 31.
+       01 DAYS-IN-MONTH-TBL REDEFINES DAYS-IN-MONTH-WS.
+         03 DIM-DAYS PIC 9(2) OCCURS 12 TIMES.
+      **************************************************************
+      *       START OF PROCEDURE DIVISION       *
+      **************************************************************
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           COMPUTE WS-TODAY-INT =
+             FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(
+               WS-CURRENT-DATE)).
+           OPEN OUTPUT PRNT-FILE.
+           PERFORM 1400-PRINT-HEAD.
+           SORT SORT-WORK
+             ON ASCENDING KEY SD-DAYS-OUT
+             INPUT PROCEDURE 1250-SORT-INPUT-PROC
+             GIVING SORTED-FILE.
+           OPEN INPUT SORTED-FILE.
+           PERFORM 2000-READ-SORTED.
+           PERFORM UNTIL EOF-I = 1
+               PERFORM 1600-PRINT-DATA
+               PERFORM 2000-READ-SORTED
+           END-PERFORM.
+           CLOSE SORTED-FILE
+             PRNT-FILE.
+           STOP RUN.
+      **************************************************************
+      * READS EVERY EMPLOYEE AND RELEASES THOSE WHOSE ANNIVERSARY *
+      * FALLS WITHIN THE NEXT 30 DAYS TO THE SORT *
+      **************************************************************
+       1250-SORT-INPUT-PROC.
+           OPEN INPUT INPUT-FILE.
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN COB1-EMPLOYEE, STATUS='
+                 WS-INPUT-STATUS
+               MOVE 1 TO EOF-I
+           END-IF.
+           PERFORM UNTIL EOF-I = 1
+               READ INPUT-FILE INTO INPUT-DATA
+                 AT END MOVE 1 TO EOF-I
+                 NOT AT END
+                   PERFORM 0100-CHECK-ANNIVERSARY
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           MOVE 0 TO EOF-I.
+      **************************************************************
+      * WORKS OUT HOW MANY DAYS UNTIL THIS EMPLOYEE'S NEXT *
+      * ANNIVERSARY AND RELEASES THE RECORD IF IT'S WITHIN 30 DAYS *
+      **************************************************************
+       0100-CHECK-ANNIVERSARY.
+           IF I-DATE-M NOT NUMERIC OR I-DATE-D NOT NUMERIC
+               CONTINUE
+           ELSE
+               MOVE I-DATE-M TO WS-DATE-M-NUM
+               MOVE I-DATE-D TO WS-DATE-D-NUM
+               SET WS-HIRE-DATE-VALID TO TRUE
+               IF WS-DATE-M-NUM < 1 OR WS-DATE-M-NUM > 12
+                 OR WS-DATE-D-NUM < 1 OR WS-DATE-D-NUM > 31
+                   SET WS-HIRE-DATE-INVALID TO TRUE
+               ELSE
+                   PERFORM 0120-CHECK-HIRE-DATE
+               END-IF
+               IF WS-HIRE-DATE-INVALID
+                   CONTINUE
+               ELSE
+                   MOVE WS-TODAY-YYYY TO WS-ANNIV-YYYY
+                   PERFORM 0110-BUILD-ANNIV-DATE
+                   COMPUTE WS-ANNIV-INT =
+                     FUNCTION INTEGER-OF-DATE(WS-ANNIV-DATE)
+                   IF WS-ANNIV-INT < WS-TODAY-INT
+                       ADD 1 TO WS-ANNIV-YYYY
+                       PERFORM 0110-BUILD-ANNIV-DATE
+                       COMPUTE WS-ANNIV-INT =
+                         FUNCTION INTEGER-OF-DATE(WS-ANNIV-DATE)
+                   END-IF
+                   COMPUTE WS-DAYS-OUT = WS-ANNIV-INT - WS-TODAY-INT
+                   IF WS-DAYS-OUT >= 0 AND WS-DAYS-OUT <= 30
+                       MOVE WS-DAYS-OUT TO SD-DAYS-OUT
+                       MOVE I-EID       TO SD-EID
+                       MOVE I-LAST      TO SD-LAST
+                       MOVE I-FIRST     TO SD-FIRST
+                       MOVE I-TYPE      TO SD-TYPE
+                       MOVE I-TITLE     TO SD-TITLE
+                       MOVE I-DATE-M    TO SD-DATE-M
+                       MOVE I-DATE-D    TO SD-DATE-D
+                       MOVE I-DATE-Y    TO SD-DATE-Y
+                       RELEASE SD-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+      **************************************************************
+      * CATCHES CALENDAR-IMPOSSIBLE HIRE DATES THAT PASS THE *
+      * MONTH/DAY RANGE CHECK BUT DON'T EXIST, LIKE 02/30 OR 04/31, *
+      * ACCOUNTING FOR LEAP YEARS WHEN THE MONTH IS FEBRUARY. WHEN *
+      * THE HIRE YEAR ISN'T NUMERIC, TODAY'S YEAR IS USED FOR THE *
+      * LEAP-YEAR CHECK SINCE THAT'S THE ONLY YEAR THIS REPORT HAS *
+      * ANY OTHER REASON TO KNOW ABOUT *
+      **************************************************************
+       0120-CHECK-HIRE-DATE.
+           IF I-DATE-Y NUMERIC
+               MOVE I-DATE-Y TO WS-VAL-YEAR
+           ELSE
+               MOVE WS-TODAY-YYYY TO WS-VAL-YEAR
+           END-IF.
+           MOVE DIM-DAYS(WS-DATE-M-NUM) TO WS-VAL-MAX-DAY.
+           IF WS-DATE-M-NUM = 2
+             AND FUNCTION MOD(WS-VAL-YEAR, 4) = 0
+             AND (FUNCTION MOD(WS-VAL-YEAR, 100) NOT = 0
+               OR FUNCTION MOD(WS-VAL-YEAR, 400) = 0)
+               MOVE 29 TO WS-VAL-MAX-DAY
+           END-IF.
+           IF WS-DATE-D-NUM > WS-VAL-MAX-DAY
+               SET WS-HIRE-DATE-INVALID TO TRUE
+           END-IF.
+      **************************************************************
+      * BUILDS WS-ANNIV-DATE FOR WS-ANNIV-YYYY. A FEBRUARY 29 HIRE *
+      * DATE IS OBSERVED ON FEBRUARY 28 IN A YEAR THAT ISN'T A LEAP *
+      * YEAR, SINCE 02/29 DOESN'T EXIST THAT CALENDAR YEAR *
+      **************************************************************
+       0110-BUILD-ANNIV-DATE.
+           MOVE WS-DATE-D-NUM TO WS-ANNIV-DAY-NUM.
+           IF WS-DATE-M-NUM = 2 AND WS-DATE-D-NUM = 29
+             AND NOT (FUNCTION MOD(WS-ANNIV-YYYY, 4) = 0
+               AND (FUNCTION MOD(WS-ANNIV-YYYY, 100) NOT = 0
+                 OR FUNCTION MOD(WS-ANNIV-YYYY, 400) = 0))
+               MOVE 28 TO WS-ANNIV-DAY-NUM
+           END-IF.
+           COMPUTE WS-ANNIV-DATE =
+             WS-ANNIV-YYYY * 10000 + WS-DATE-M-NUM * 100
+               + WS-ANNIV-DAY-NUM.
+       1400-PRINT-HEAD.
+           WRITE PRNT-REC FROM PRNT-HEADING1
+             AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * PRINTS ONE LINE OF THE ANNIVERSARY REPORT *
+      **************************************************************
+       1600-PRINT-DATA.
+           MOVE SD-EID          TO L-EID1.
+           MOVE SD-LAST         TO L-LAST1.
+           MOVE SD-FIRST        TO L-FIRST1.
+           MOVE SD-DATE-M       TO L-DATE-M1.
+           MOVE SD-DATE-D       TO L-DATE-D1.
+           MOVE SD-DATE-Y       TO L-DATE-Y1.
+           MOVE SD-DAYS-OUT     TO L-DAYS-OUT1.
+           WRITE PRNT-REC FROM PRNT-DATA1
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * READS THE SORTED ANNIVERSARY FILE *
+      **************************************************************
+       2000-READ-SORTED.
+           READ SORTED-FILE INTO SD-RECORD
+             AT END MOVE 1 TO EOF-I.
