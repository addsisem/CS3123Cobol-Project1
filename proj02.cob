@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ02.
+       AUTHOR. Addyson Sisemore
+      * PROJECT  1 - COB1-EMPLOYEE MAINTENANCE (ADD/CHANGE/DELETE).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'COB1-EMPLOYEE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS M-EID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT LOAD-FILE ASSIGN TO 'COB1-EMPLOYEE-SEQ'
+               FILE STATUS IS WS-LOAD-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 EMPLOYEE-REC.
+         03 M-EID        PIC X(7).
+         03 M-LAST       PIC X(15).
+         03 M-FIRST      PIC X(15).
+         03 M-TYPE       PIC X(2).
+         03 M-TITLE      PIC X(17).
+         03 M-SSN-FIRST  PIC X(3).
+         03 M-SSN-MID    PIC X(2).
+         03 M-SSN-LAST   PIC X(4).
+         03 FILLER       PIC X(24)   VALUE '.'.
+         03 M-DATE-M     PIC X(2).
+         03 M-DATE-D     PIC X(2).
+         03 M-DATE-Y     PIC X(4).
+         03 FILLER       PIC X(3)    VALUE SPACES.
+      **************************************************************
+      * RAW FLAT EXTRACT BEING CONVERTED INTO THE INDEXED MASTER - *
+      * SAME SHAPE AS THE OLD COB1-EMPLOYEE SEQUENTIAL FEED *
+      **************************************************************
+       FD LOAD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 LOAD-REC.
+         03 LD-EID        PIC X(7).
+         03 LD-LAST       PIC X(15).
+         03 LD-FIRST      PIC X(15).
+         03 LD-TYPE       PIC X(2).
+         03 LD-TITLE      PIC X(17).
+         03 LD-SSN-FIRST  PIC X(3).
+         03 LD-SSN-MID    PIC X(2).
+         03 LD-SSN-LAST   PIC X(4).
+         03 FILLER        PIC X(24).
+         03 LD-DATE-M     PIC X(2).
+         03 LD-DATE-D     PIC X(2).
+         03 LD-DATE-Y     PIC X(4).
+         03 FILLER        PIC X(3).
+
+       WORKING-STORAGE SECTION.
+      **************************************************************
+      * FILE STATUS AND FUNCTION SELECTION SWITCHES *
+      **************************************************************
+       01 MISC.
+         03 WS-FILE-STATUS  PIC X(2).
+         03 WS-EID-KEY      PIC X(7).
+         03 WS-FUNCTION     PIC X.
+             88 WS-FUNC-ADD      VALUE 'A' 'a'.
+             88 WS-FUNC-CHANGE   VALUE 'C' 'c'.
+             88 WS-FUNC-DELETE   VALUE 'D' 'd'.
+             88 WS-FUNC-LOAD     VALUE 'L' 'l'.
+             88 WS-FUNC-QUIT     VALUE 'Q' 'q'.
+      **************************************************************
+      * CONTROL FIELDS FOR THE BULK LOAD FROM THE FLAT EXTRACT *
+      **************************************************************
+       01 LOAD-WS.
+         03 WS-LOAD-STATUS   PIC XX     VALUE '00'.
+         03 EOF-L            PIC 9      VALUE 0.
+         03 WS-LOAD-COUNT    PIC 9(5)   VALUE 0.
+         03 WS-LOAD-REJECTS  PIC 9(5)   VALUE 0.
+      **************************************************************
+      *       START OF PROCEDURE DIVISION       *
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************************************
+      * STATUS 35 MEANS COB1-EMPLOYEE DOESN'T EXIST YET - THE CASE *
+      * ON A BRAND NEW SYSTEM BEFORE THE FIRST LOAD. CREATE IT *
+      * EMPTY AND REOPEN I-O SO THE LOAD FUNCTION HAS SOMEWHERE TO *
+      * WRITE THE INITIAL EMPLOYEE POPULATION *
+      **************************************************************
+       000-MAINLINE.
+           OPEN I-O EMPLOYEE-FILE.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '05'
+               DISPLAY 'UNABLE TO OPEN COB1-EMPLOYEE, STATUS='
+                 WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 0100-GET-FUNCTION.
+           PERFORM UNTIL WS-FUNC-QUIT
+               EVALUATE TRUE
+                   WHEN WS-FUNC-ADD
+                       PERFORM 1000-ADD-EMPLOYEE
+                   WHEN WS-FUNC-CHANGE
+                       PERFORM 2000-CHANGE-EMPLOYEE
+                   WHEN WS-FUNC-DELETE
+                       PERFORM 3000-DELETE-EMPLOYEE
+                   WHEN WS-FUNC-LOAD
+                       PERFORM 4000-LOAD-FROM-SEQUENTIAL
+                   WHEN OTHER
+                       DISPLAY 'INVALID FUNCTION - ENTER A, C, D, L, '
+                         'OR Q'
+               END-EVALUATE
+               PERFORM 0100-GET-FUNCTION
+           END-PERFORM.
+           CLOSE EMPLOYEE-FILE.
+           STOP RUN.
+      **************************************************************
+      * PROMPTS FOR THE MAINTENANCE FUNCTION TO PERFORM *
+      **************************************************************
+       0100-GET-FUNCTION.
+           DISPLAY 'ENTER FUNCTION (A=ADD, C=CHANGE, D=DELETE, '
+             'L=LOAD FROM COB1-EMPLOYEE-SEQ, Q=QUIT): '.
+           ACCEPT WS-FUNCTION FROM CONSOLE.
+      **************************************************************
+      * ADDS A NEW EMPLOYEE RECORD KEYED ON M-EID *
+      **************************************************************
+       1000-ADD-EMPLOYEE.
+           PERFORM 2100-GET-EID-KEY.
+           MOVE WS-EID-KEY TO M-EID.
+           PERFORM 1100-GET-EMPLOYEE-FIELDS.
+           WRITE EMPLOYEE-REC
+             INVALID KEY
+               DISPLAY 'EID ' WS-EID-KEY ' ALREADY EXISTS - '
+                 'ADD REJECTED'
+             NOT INVALID KEY
+               DISPLAY 'EID ' WS-EID-KEY ' ADDED'
+           END-WRITE.
+      **************************************************************
+      * CHANGES AN EXISTING EMPLOYEE RECORD KEYED ON M-EID *
+      **************************************************************
+       2000-CHANGE-EMPLOYEE.
+           PERFORM 2100-GET-EID-KEY.
+           MOVE WS-EID-KEY TO M-EID.
+           READ EMPLOYEE-FILE
+             INVALID KEY
+               DISPLAY 'EID ' WS-EID-KEY ' NOT FOUND - '
+                 'CHANGE REJECTED'
+             NOT INVALID KEY
+               PERFORM 1100-GET-EMPLOYEE-FIELDS
+               MOVE WS-EID-KEY TO M-EID
+               REWRITE EMPLOYEE-REC
+                 INVALID KEY
+                   DISPLAY 'UNABLE TO REWRITE EID ' WS-EID-KEY
+                 NOT INVALID KEY
+                   DISPLAY 'EID ' WS-EID-KEY ' UPDATED'
+               END-REWRITE
+           END-READ.
+      **************************************************************
+      * DELETES AN EXISTING EMPLOYEE RECORD KEYED ON M-EID *
+      **************************************************************
+       3000-DELETE-EMPLOYEE.
+           PERFORM 2100-GET-EID-KEY.
+           MOVE WS-EID-KEY TO M-EID.
+           DELETE EMPLOYEE-FILE
+             INVALID KEY
+               DISPLAY 'EID ' WS-EID-KEY ' NOT FOUND - '
+                 'DELETE REJECTED'
+             NOT INVALID KEY
+               DISPLAY 'EID ' WS-EID-KEY ' DELETED'
+           END-DELETE.
+      **************************************************************
+      * PROMPTS FOR THE EMPLOYEE ID TO CHANGE, DELETE, OR ADD *
+      **************************************************************
+       2100-GET-EID-KEY.
+           DISPLAY 'ENTER EMPLOYEE ID: '.
+           ACCEPT WS-EID-KEY FROM CONSOLE.
+      **************************************************************
+      * PROMPTS FOR THE EDITABLE FIELDS OF AN EMPLOYEE RECORD *
+      **************************************************************
+       1100-GET-EMPLOYEE-FIELDS.
+           DISPLAY 'ENTER LAST NAME: '.
+           ACCEPT M-LAST FROM CONSOLE.
+           DISPLAY 'ENTER FIRST NAME: '.
+           ACCEPT M-FIRST FROM CONSOLE.
+           DISPLAY 'ENTER TYPE (FT/PT/ETC.): '.
+           ACCEPT M-TYPE FROM CONSOLE.
+           DISPLAY 'ENTER TITLE: '.
+           ACCEPT M-TITLE FROM CONSOLE.
+           DISPLAY 'ENTER SSN (FFF-MM-LLLL): '.
+           ACCEPT M-SSN-FIRST FROM CONSOLE.
+           ACCEPT M-SSN-MID FROM CONSOLE.
+           ACCEPT M-SSN-LAST FROM CONSOLE.
+           DISPLAY 'ENTER HIRE DATE (MM DD YYYY): '.
+           ACCEPT M-DATE-M FROM CONSOLE.
+           ACCEPT M-DATE-D FROM CONSOLE.
+           ACCEPT M-DATE-Y FROM CONSOLE.
+      **************************************************************
+      * BULK-LOADS THE INDEXED MASTER FROM THE OLD FLAT EXTRACT, *
+      * SO THE EXISTING EMPLOYEE POPULATION DOESN'T HAVE TO BE *
+      * RE-KEYED ONE RECORD AT A TIME THROUGH THE ADD FUNCTION. *
+      * A RECORD WHOSE EID ALREADY EXISTS IN THE MASTER IS SKIPPED *
+      * AND COUNTED, NOT OVERWRITTEN *
+      **************************************************************
+       4000-LOAD-FROM-SEQUENTIAL.
+           MOVE 0 TO WS-LOAD-COUNT.
+           MOVE 0 TO WS-LOAD-REJECTS.
+           OPEN INPUT LOAD-FILE.
+           IF WS-LOAD-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN COB1-EMPLOYEE-SEQ, STATUS='
+                 WS-LOAD-STATUS
+           ELSE
+               PERFORM UNTIL EOF-L = 1
+                   READ LOAD-FILE INTO EMPLOYEE-REC
+                     AT END MOVE 1 TO EOF-L
+                     NOT AT END
+                       WRITE EMPLOYEE-REC
+                         INVALID KEY
+                           DISPLAY 'EID ' M-EID ' ALREADY EXISTS - '
+                             'SKIPPED'
+                           ADD 1 TO WS-LOAD-REJECTS
+                         NOT INVALID KEY
+                           ADD 1 TO WS-LOAD-COUNT
+                       END-WRITE
+                   END-READ
+               END-PERFORM
+               CLOSE LOAD-FILE
+               DISPLAY 'LOAD COMPLETE - ' WS-LOAD-COUNT ' ADDED, '
+                 WS-LOAD-REJECTS ' SKIPPED (DUPLICATE EID)'
+           END-IF.
+           MOVE 0 TO EOF-L.
