@@ -7,19 +7,134 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'COB1-EMPLOYEE'.
+           SELECT INPUT-FILE ASSIGN TO 'COB1-EMPLOYEE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INP-EID
+               FILE STATUS IS WS-INPUT-STATUS.
            SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+           SELECT EXCPT-FILE ASSIGN TO 'UR-S-EXCPT'.
+           SELECT SORTED-FILE ASSIGN TO 'SRTOUT01'.
+           SELECT SORT-WORK ASSIGN TO 'SRTWK01'.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'COB1-CKPT'
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'COB1-AUDIT'.
+           SELECT CSV-FILE ASSIGN TO 'COB1-CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO 'COB1-PARM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT PRNT-WORK ASSIGN TO 'PRNTWORK'.
+           SELECT EXCPT-WORK ASSIGN TO 'EXCPWORK'.
+           SELECT CSV-WORK ASSIGN TO 'CSVWORK'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD INPUT-FILE
-           BLOCK CONTAINS 0 RECORDS
            LABEL RECORDS ARE STANDARD.
-       01 INPUT-REC     PIC X(100).
+       01 INPUT-REC.
+         03 INP-EID      PIC X(7).
+         03 FILLER       PIC X(93).
        FD PRNT-FILE
            LABEL RECORDS ARE OMITTED.
        01 PRNT-REC      PIC X(125).
+       FD EXCPT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 EXCPT-REC     PIC X(80).
+      **************************************************************
+      * SMALL FILE HOLDING HOW MANY OF THE (RE)SORTED RECORDS AND *
+      * REPORT LINES AN EARLIER, INCOMPLETE ATTEMPT AT THIS SAME RUN *
+      * ALREADY COMMITTED TO THE PERMANENT REPORT FILES, SO A RERUN *
+      * SKIPS PAST THOSE AND CONTINUES THE REPORT FROM THERE *
+      **************************************************************
+       FD CHECKPOINT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 CKPT-REC.
+         03 CKPT-SKIP-COUNT   PIC 9(7).
+         03 CKPT-PRINT-COUNT  PIC 9(7).
+         03 CKPT-PAGE-COUNT   PIC 9(4).
+         03 CKPT-LINE-COUNT   PIC 9(3).
+         03 CKPT-PREV-TYPE    PIC X(2).
+         03 CKPT-TYPE-COUNT   PIC 9(5).
+         03 CKPT-EXCPT-DONE   PIC X.
+      **************************************************************
+      * RUN-CONTROL AUDIT LOG - ONE LINE APPENDED PER RUN *
+      **************************************************************
+       FD AUDIT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 AUDIT-REC.
+         03 AUD-DATE        PIC X(10).
+         03 FILLER          PIC X(2)    VALUE SPACES.
+         03 AUD-TIME        PIC X(8).
+         03 FILLER          PIC X(2)    VALUE SPACES.
+         03 FILLER          PIC X(10)   VALUE 'READ='.
+         03 AUD-READ-CNT    PIC ZZZZZZ9.
+         03 FILLER          PIC X(2)    VALUE SPACES.
+         03 FILLER          PIC X(10)   VALUE 'PRINTED='.
+         03 AUD-PRINT-CNT   PIC ZZZZZZ9.
+         03 FILLER          PIC X(2)    VALUE SPACES.
+         03 FILLER          PIC X(10)   VALUE 'EXCEPT='.
+         03 AUD-EXCEPT-CNT  PIC ZZZZ9.
+         03 FILLER          PIC X(2)    VALUE SPACES.
+         03 FILLER          PIC X(10)   VALUE 'FILTERED='.
+         03 AUD-FILTER-CNT  PIC ZZZZ9.
+      **************************************************************
+      * CSV EXTRACT OF THE SAME EMPLOYEES THAT APPEAR ON THE ROSTER *
+      * FOR LOADING INTO THE SCHEDULING SPREADSHEET *
+      **************************************************************
+       FD CSV-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 CSV-REC        PIC X(120).
+      **************************************************************
+      * SCRATCH COPIES OF THE ROSTER, EXCEPTION, AND CSV OUTPUT FOR *
+      * THE SEGMENT OF THE REPORT NOT YET COMMITTED TO THE REAL *
+      * OUTPUT FILES. EACH IS PERIODICALLY COPIED ONTO THE END OF *
+      * ITS PERMANENT FILE AND A CHECKPOINT TAKEN ONLY ONCE THAT *
+      * COPY HAS HAPPENED, SO A RESTART NEVER REPRINTS A LINE THE *
+      * PRIOR ATTEMPT ALREADY COMMITTED *
+      **************************************************************
+       FD PRNT-WORK
+           LABEL RECORDS ARE OMITTED.
+       01 PRNT-WORK-REC  PIC X(125).
+       FD EXCPT-WORK
+           LABEL RECORDS ARE OMITTED.
+       01 EXCPT-WORK-REC PIC X(80).
+       FD CSV-WORK
+           LABEL RECORDS ARE OMITTED.
+       01 CSV-WORK-REC   PIC X(120).
+      **************************************************************
+      * OPTIONAL PARAMETER CARD SELECTING A TYPE OR TITLE FILTER - *
+      * A MISSING OR EMPTY FILE MEANS "PRINT THE FULL ROSTER" *
+      **************************************************************
+       FD PARM-FILE.
+       01 PARM-REC.
+         03 PARM-FIELD     PIC X.
+         03 FILLER         PIC X.
+         03 PARM-VALUE     PIC X(17).
+      **************************************************************
+      * WORK FILE HOLDING THE EMPLOYEE FEED SORTED BY I-TYPE *
+      **************************************************************
+       FD SORTED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SORTED-REC    PIC X(101).
+       SD SORT-WORK.
+       01 SD-RECORD.
+         03 SD-EID        PIC X(7).
+         03 SD-LAST        PIC X(15).
+         03 SD-FIRST       PIC X(15).
+         03 SD-TYPE        PIC X(2).
+         03 SD-TITLE       PIC X(17).
+         03 SD-SSN-FIRST   PIC X(3).
+         03 SD-SSN-MID     PIC X(2).
+         03 SD-SSN-LAST    PIC X(4).
+         03 FILLER         PIC X(24).
+         03 SD-DATE-M      PIC X(2).
+         03 SD-DATE-D      PIC X(2).
+         03 SD-DATE-Y      PIC X(4).
+         03 FILLER         PIC X(3).
+         03 SD-VALID-SW    PIC X.
        WORKING-STORAGE SECTION.
       **************************************************************
       * LAYOUT FOR THE INPUT FILE *
@@ -38,6 +153,7 @@
          03 I-DATE-D     PIC X(2).
          03 I-DATE-Y     PIC X(4).
          03 FILLER       PIC X(3)    VALUE SPACES.
+         03 I-VALID-SW   PIC X       VALUE 'Y'.
       **************************************************************
       * LAYOUT FOR THE 1ST DATA LINE OF REPORT PRNTING *
       **************************************************************
@@ -65,6 +181,45 @@
          03 FILLER        PIC X(1)     VALUE '/'.
          03 L-DATE-Y1     PIC X(4).
       **************************************************************
+      * LAYOUT FOR THE TYPE SUBTOTAL AND GRAND TOTAL LINES *
+      **************************************************************
+       01 PRNT-SUBTOTAL1.
+         03 FILLER         PIC X(10)   VALUE SPACES.
+         03 FILLER         PIC X(14)   VALUE 'SUBTOTAL TYPE '.
+         03 L-SUBTOT-TYPE1 PIC X(2).
+         03 FILLER         PIC X(6)    VALUE SPACES.
+         03 FILLER         PIC X(7)    VALUE 'COUNT: '.
+         03 L-SUBTOT-CNT1  PIC ZZ,ZZ9.
+       01 PRNT-GRANDTOT1.
+         03 FILLER         PIC X(10)   VALUE SPACES.
+         03 FILLER         PIC X(13)   VALUE 'GRAND TOTAL: '.
+         03 L-GRANDTOT-CNT1 PIC ZZ,ZZ9.
+      **************************************************************
+      * LAYOUT FOR THE EXCEPTION REPORT HEADING AND DATA LINES *
+      **************************************************************
+       01 EXCPT-HEADING1.
+         03 FILLER      PIC X(6)    VALUE 'EMP ID'.
+         03 FILLER      PIC X(3)    VALUE SPACES.
+         03 FILLER      PIC X(15)   VALUE 'LAST'.
+         03 FILLER      PIC X(1)    VALUE SPACES.
+         03 FILLER      PIC X(15)   VALUE 'FIRST'.
+         03 FILLER      PIC X(5)    VALUE SPACES.
+         03 FILLER      PIC X(30)   VALUE 'REASON'.
+       01 EXCPT-DATA1.
+         03 L-EID-X       PIC X(7).
+         03 FILLER        PIC X(2)    VALUE SPACES.
+         03 L-LAST-X      PIC X(15).
+         03 FILLER        PIC X(1)    VALUE SPACES.
+         03 L-FIRST-X     PIC X(15).
+         03 FILLER        PIC X(5)    VALUE SPACES.
+         03 L-REASON-X    PIC X(30).
+      **************************************************************
+      * LAYOUT FOR THE PAGE NUMBER LINE PRINTED ABOVE EACH HEADING *
+      **************************************************************
+       01 PRNT-PAGE-LINE1.
+         03 FILLER       PIC X(5)    VALUE 'PAGE '.
+         03 L-PAGE-NUM1  PIC ZZZ9.
+      **************************************************************
       * LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING *
       **************************************************************
        01 PRNT-HEADING1.
@@ -88,49 +243,627 @@
       *       0 = NOT AT EOF 1 = AT EOF *
       **************************************************************
          03 EOF-I      PIC 9   VALUE 0.
+         03 EOF-W      PIC 9   VALUE 0.
+         03 WS-INPUT-STATUS PIC XX VALUE '00'.
+      **************************************************************
+      *       CONTROL-BREAK COUNTERS FOR THE TYPE SUBTOTALS *
+      **************************************************************
+       01 CONTROL-BREAK-WS.
+         03 WS-PREV-TYPE     PIC X(2)   VALUE SPACES.
+         03 WS-FIRST-REC-SW  PIC X      VALUE 'Y'.
+         03 WS-TYPE-COUNT    PIC 9(5)   VALUE 0.
+         03 WS-GRAND-COUNT   PIC 9(5)   VALUE 0.
+      **************************************************************
+      *       VALIDATION SWITCH AND REASON FOR THE EXCEPTION REPORT *
+      **************************************************************
+       01 VALIDATION-WS.
+         03 WS-VALID-SW      PIC X      VALUE 'Y'.
+             88 WS-RECORD-VALID       VALUE 'Y'.
+             88 WS-RECORD-INVALID     VALUE 'N'.
+         03 WS-EXCPT-REASON  PIC X(30) VALUE SPACES.
+         03 WS-EXCEPTION-COUNT PIC 9(5) VALUE 0.
+         03 WS-FILTERED-COUNT  PIC 9(5) VALUE 0.
+         03 WS-VAL-MONTH     PIC 9(2)  VALUE 0.
+         03 WS-VAL-DAY       PIC 9(2)  VALUE 0.
+         03 WS-VAL-YEAR      PIC 9(4)  VALUE 0.
+         03 WS-VAL-MAX-DAY   PIC 9(2)  VALUE 0.
+      **************************************************************
+      *       MAXIMUM DAY OF MONTH FOR EACH MONTH, USED TO CATCH *
+      *       CALENDAR-IMPOSSIBLE DATES LIKE 02/30 OR 04/31 *
+      **************************************************************
+       01 DAYS-IN-MONTH-WS.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 28.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 30.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 30.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 30.
+         03 FILLER PIC 9(2) VALUE 31.
+         03 FILLER PIC 9(2) VALUE 30.
+         03 FILLER PIC 9(2) VALUE 31.
+       01 DAYS-IN-MONTH-TBL REDEFINES DAYS-IN-MONTH-WS.
+         03 DIM-DAYS PIC 9(2) OCCURS 12 TIMES.
+      **************************************************************
+      *       PAGE BREAK CONTROL FOR THE ROSTER *
+      **************************************************************
+       01 PAGE-BREAK-WS.
+         03 WS-LINE-COUNT   PIC 9(3)   VALUE 0.
+         03 WS-PAGE-COUNT   PIC 9(4)   VALUE 0.
+         03 WS-LINES-PER-PAGE PIC 9(3) VALUE 50.
+      **************************************************************
+      *       CHECKPOINT/RESTART WORK FIELDS. THE READ-AND-SORT *
+      *       PHASE IS DETERMINISTIC AND IS ALWAYS REGENERATED IN *
+      *       FULL ON A RESTART (IT HAS TO RUN TO COMPLETION BEFORE *
+      *       SORTED-FILE EXISTS AT ALL), SO WHAT THE CHECKPOINT *
+      *       ACTUALLY PROTECTS IS THE PRINT PHASE: WS-PRINT-SKIP- *
+      *       COUNT IS HOW MANY OF THE FRESHLY (RE)SORTED RECORDS *
+      *       WERE ALREADY COMMITTED TO THE PERMANENT REPORT FILES *
+      *       BY AN EARLIER, INCOMPLETE ATTEMPT AT THIS SAME RUN, *
+      *       AND ARE THEREFORE SKIPPED RATHER THAN REPRINTED *
+      **************************************************************
+       01 CHECKPOINT-WS.
+         03 WS-CKPT-STATUS      PIC XX     VALUE '00'.
+         03 WS-CKPT-INTERVAL    PIC 9(3)   VALUE 50.
+         03 WS-RESTARTING-SW    PIC X      VALUE 'N'.
+             88 WS-IS-RESTARTING     VALUE 'Y'.
+         03 WS-RECORDS-READ     PIC 9(7)   VALUE 0.
+         03 WS-PRINT-SKIP-COUNT PIC 9(7)   VALUE 0.
+         03 WS-SKIPPED-SO-FAR   PIC 9(7)   VALUE 0.
+         03 WS-PRINTED-SINCE-FLUSH PIC 9(3) VALUE 0.
+         03 WS-NEW-PRINTED-SW   PIC X      VALUE 'N'.
+         03 WS-EXCPT-DONE-SW    PIC X      VALUE 'N'.
+             88 WS-EXCPT-ALREADY-COMMITTED VALUE 'Y'.
+      **************************************************************
+      *       WORK FIELDS FOR FORMATTING THE AUDIT LOG TIMESTAMP *
+      **************************************************************
+       01 AUDIT-WS.
+         03 WS-RUN-DATE-TIME.
+           05 WS-RUN-YYYY    PIC 9(4).
+           05 WS-RUN-MM      PIC 9(2).
+           05 WS-RUN-DD      PIC 9(2).
+           05 WS-RUN-HH      PIC 9(2).
+           05 WS-RUN-MIN     PIC 9(2).
+           05 WS-RUN-SS      PIC 9(2).
+         03 WS-AUD-DATE.
+           05 WS-AUD-MM      PIC 99.
+           05 FILLER         PIC X     VALUE '/'.
+           05 WS-AUD-DD      PIC 99.
+           05 FILLER         PIC X     VALUE '/'.
+           05 WS-AUD-YYYY    PIC 9999.
+         03 WS-AUD-TIME.
+           05 WS-AUD-HH      PIC 99.
+           05 FILLER         PIC X     VALUE ':'.
+           05 WS-AUD-MIN     PIC 99.
+           05 FILLER         PIC X     VALUE ':'.
+           05 WS-AUD-SS      PIC 99.
+      **************************************************************
+      *       PARAMETER-DRIVEN FILTER SELECTION *
+      **************************************************************
+       01 FILTER-WS.
+         03 WS-FILTER-FIELD   PIC X      VALUE 'N'.
+         03 WS-FILTER-VALUE   PIC X(17)  VALUE SPACES.
+         03 WS-FILTER-SW      PIC X      VALUE 'Y'.
+             88 WS-FILTER-PASS     VALUE 'Y'.
+             88 WS-FILTER-FAIL     VALUE 'N'.
+         03 WS-PARM-STATUS    PIC XX     VALUE '00'.
+      **************************************************************
+      *       WORK FIELDS FOR BUILDING ONE CSV EXTRACT LINE *
+      **************************************************************
+       01 CSV-WS.
+         03 WS-CSV-LINE     PIC X(120) VALUE SPACES.
+         03 WS-CSV-PTR      PIC 9(4)   VALUE 1.
       **************************************************************
       *       START OF PROCEDURE DIVISION       *
       **************************************************************
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-             OUTPUT PRNT-FILE.
+           PERFORM 2600-READ-CHECKPOINT.
+           PERFORM 0065-OPEN-WORK-FILES.
+           PERFORM 1420-PRINT-EXCPT-HEAD.
+           PERFORM 0050-GET-FILTER-PARMS.
+           SORT SORT-WORK
+             ON ASCENDING KEY SD-TYPE
+             INPUT PROCEDURE 1250-SORT-INPUT-PROC
+             GIVING SORTED-FILE.
+           OPEN INPUT SORTED-FILE.
            PERFORM 2000-READ-INPUT.
-           PERFORM 1400-PRINT-HEAD.
+           IF WS-PRINT-SKIP-COUNT > 0
+               PERFORM 0082-SKIP-COMMITTED-RECORDS
+           END-IF.
+           IF EOF-I NOT = 1 AND WS-LINE-COUNT = 0
+               PERFORM 1400-PRINT-HEAD
+           END-IF.
            PERFORM 1500-LOOP
              UNTIL EOF-I = 1.
-           CLOSE INPUT-FILE
-             PRNT-FILE.
+           IF WS-NEW-PRINTED-SW = 'Y'
+               IF WS-FIRST-REC-SW = 'N'
+                   PERFORM 1900-PRINT-SUBTOTAL
+               END-IF
+               PERFORM 1950-PRINT-GRAND-TOTAL
+           END-IF.
+           CLOSE SORTED-FILE.
+           PERFORM 0087-FLUSH-WORK-FILES.
+           PERFORM 9000-WRITE-AUDIT-LOG.
+           PERFORM 2700-CLEAR-CHECKPOINT.
            STOP RUN.
+      **************************************************************
+      * OPENS THE THREE REPORT OUTPUTS - EXTENDING THEM INSTEAD OF *
+      * TRUNCATING WHEN A PRIOR ATTEMPT AT THIS SAME RUN HAS ALREADY *
+      * COMMITTED AT LEAST ONE SEGMENT, SO THAT EARLIER, SUCCESSFULLY *
+      * FLUSHED ROSTER, EXCEPTION, AND CSV OUTPUT SURVIVES *
+      **************************************************************
+       0060-OPEN-REPORT-FILES.
+           IF WS-IS-RESTARTING
+               OPEN EXTEND PRNT-FILE
+                 EXCPT-FILE
+                 CSV-FILE
+           ELSE
+               OPEN OUTPUT PRNT-FILE
+                 EXCPT-FILE
+                 CSV-FILE
+           END-IF.
+      **************************************************************
+      * OPENS FRESH SCRATCH COPIES OF THE REPORT OUTPUTS. THESE *
+      * ALWAYS START EMPTY, EVEN ON A RESTART, SINCE THE READ/SORT *
+      * PHASE (AND THEREFORE THE EXCEPTION LINES IT GENERATES) IS *
+      * REGENERATED FROM SCRATCH EVERY ATTEMPT *
+      **************************************************************
+       0065-OPEN-WORK-FILES.
+           OPEN OUTPUT PRNT-WORK
+             CSV-WORK
+             EXCPT-WORK.
+      **************************************************************
+      * DISCARDS THE LEADING RECORDS OUT OF THE FRESHLY (RE)SORTED *
+      * FILE THAT AN EARLIER, INCOMPLETE ATTEMPT AT THIS SAME RUN *
+      * ALREADY COMMITTED TO THE PERMANENT ROSTER, CSV, AND *
+      * EXCEPTION FILES, SO THIS ATTEMPT PICKS UP EXACTLY WHERE THE *
+      * LAST SUCCESSFUL FLUSH LEFT OFF INSTEAD OF REPRINTING THEM *
+      **************************************************************
+       0082-SKIP-COMMITTED-RECORDS.
+           PERFORM VARYING WS-SKIPPED-SO-FAR FROM 1 BY 1
+             UNTIL WS-SKIPPED-SO-FAR > WS-PRINT-SKIP-COUNT
+               OR EOF-I = 1
+               PERFORM 2000-READ-INPUT
+           END-PERFORM.
+      **************************************************************
+      * COMMITS WHATEVER HAS ACCUMULATED IN THE SCRATCH REPORT FILES *
+      * SINCE THE LAST FLUSH ONTO THE END OF THE PERMANENT ROSTER, *
+      * CSV, AND EXCEPTION FILES, THEN TAKES A CHECKPOINT RECORDING *
+      * HOW MANY SORTED RECORDS ARE NOW SAFELY COMMITTED. THE *
+      * EXCEPTION FILE IS COMMITTED ONLY ONCE PER RUN, THE FIRST *
+      * TIME THIS PARAGRAPH EXECUTES, SINCE EVERY ATTEMPT'S READ *
+      * PHASE REGENERATES THE IDENTICAL EXCEPTION LINES *
+      **************************************************************
+       0087-FLUSH-WORK-FILES.
+           CLOSE PRNT-WORK
+             CSV-WORK
+             EXCPT-WORK.
+           PERFORM 0060-OPEN-REPORT-FILES.
+           PERFORM 0068-COPY-PRNT-WORK.
+           PERFORM 0071-COPY-CSV-WORK.
+           IF NOT WS-EXCPT-ALREADY-COMMITTED
+               PERFORM 0069-COPY-EXCPT-WORK
+               SET WS-EXCPT-ALREADY-COMMITTED TO TRUE
+           END-IF.
+           CLOSE PRNT-FILE
+             EXCPT-FILE
+             CSV-FILE.
+           SET WS-IS-RESTARTING TO TRUE.
+           ADD WS-PRINTED-SINCE-FLUSH TO WS-PRINT-SKIP-COUNT.
+           MOVE 0 TO WS-PRINTED-SINCE-FLUSH.
+           PERFORM 2500-WRITE-CHECKPOINT.
+      **************************************************************
+      * REOPENS EMPTY SCRATCH ROSTER/CSV FILES AFTER A MID-RUN *
+      * FLUSH, SO THE NEXT SEGMENT OF PRINTING HAS SOMEWHERE TO GO *
+      * (THE EXCEPTION SCRATCH FILE ISN'T REOPENED HERE - IT'S *
+      * ALREADY FULLY COMMITTED OR DISCARDED BY THE TIME A MID-RUN *
+      * FLUSH CAN HAPPEN, SINCE ALL EXCEPTIONS ARE GENERATED DURING *
+      * THE READ PHASE, BEFORE THE FIRST FLUSH EVER RUNS) *
+      **************************************************************
+       0088-REOPEN-WORK-FILES.
+           OPEN OUTPUT PRNT-WORK
+             CSV-WORK.
+      **************************************************************
+      * COPIES THE SCRATCH ROSTER FILE ONTO THE END OF THE REAL ONE *
+      **************************************************************
+       0068-COPY-PRNT-WORK.
+           OPEN INPUT PRNT-WORK.
+           MOVE 0 TO EOF-W.
+           PERFORM UNTIL EOF-W = 1
+               READ PRNT-WORK INTO PRNT-REC
+                 AT END MOVE 1 TO EOF-W
+                 NOT AT END WRITE PRNT-REC
+               END-READ
+           END-PERFORM.
+           CLOSE PRNT-WORK.
+      **************************************************************
+      * COPIES THE SCRATCH EXCEPTION FILE ONTO THE END OF THE REAL *
+      * ONE. ONLY CALLED ONCE, THE FIRST TIME A FLUSH HAPPENS *
+      **************************************************************
+       0069-COPY-EXCPT-WORK.
+           OPEN INPUT EXCPT-WORK.
+           MOVE 0 TO EOF-W.
+           PERFORM UNTIL EOF-W = 1
+               READ EXCPT-WORK INTO EXCPT-REC
+                 AT END MOVE 1 TO EOF-W
+                 NOT AT END WRITE EXCPT-REC
+               END-READ
+           END-PERFORM.
+           CLOSE EXCPT-WORK.
+      **************************************************************
+      * COPIES THE SCRATCH CSV FILE ONTO THE END OF THE REAL ONE *
+      **************************************************************
+       0071-COPY-CSV-WORK.
+           OPEN INPUT CSV-WORK.
+           MOVE 0 TO EOF-W.
+           PERFORM UNTIL EOF-W = 1
+               READ CSV-WORK INTO CSV-REC
+                 AT END MOVE 1 TO EOF-W
+                 NOT AT END WRITE CSV-REC
+               END-READ
+           END-PERFORM.
+           CLOSE CSV-WORK.
+      **************************************************************
+      * READS THE RAW FEED, VALIDATES EACH RECORD, AND RELEASES *
+      * THE GOOD ONES TO THE SORT - BAD ONES GO TO THE EXCEPTION *
+      * REPORT INSTEAD OF THE ROSTER *
+      **************************************************************
+       1250-SORT-INPUT-PROC.
+           OPEN INPUT INPUT-FILE.
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN COB1-EMPLOYEE, STATUS='
+                 WS-INPUT-STATUS
+               MOVE 1 TO EOF-I
+           END-IF.
+           PERFORM UNTIL EOF-I = 1
+               READ INPUT-FILE INTO INPUT-DATA
+                 AT END MOVE 1 TO EOF-I
+                 NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 0100-VALIDATE-RECORD
+                   MOVE WS-VALID-SW TO I-VALID-SW
+                   IF WS-RECORD-INVALID
+                       PERFORM 1700-WRITE-EXCEPTION
+                   END-IF
+                   PERFORM 0150-CHECK-FILTER
+                   IF WS-FILTER-PASS
+                       MOVE INPUT-DATA TO SD-RECORD
+                       RELEASE SD-RECORD
+                   ELSE
+                       ADD 1 TO WS-FILTERED-COUNT
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           MOVE 0 TO EOF-I.
+      **************************************************************
+      * READS AN OPTIONAL ONE-LINE PARAMETER CARD SELECTING A TYPE *
+      * OR TITLE FILTER, SO THIS RUN CAN PRINT JUST A DEPARTMENT- *
+      * OR CLASSIFICATION-SPECIFIC LIST. A MISSING OR EMPTY CARD *
+      * LEAVES THE FULL ROSTER UNFILTERED, SO THE UNATTENDED NIGHTLY *
+      * BATCH RUN NEVER WAITS ON CONSOLE INPUT *
+      **************************************************************
+       0050-GET-FILTER-PARMS.
+           MOVE 'N' TO WS-FILTER-FIELD.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE PARM-FIELD TO WS-FILTER-FIELD
+                   MOVE PARM-VALUE TO WS-FILTER-VALUE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+      **************************************************************
+      * APPLIES THE SELECTION PARAMETER TO THE CURRENT RECORD *
+      **************************************************************
+       0150-CHECK-FILTER.
+           SET WS-FILTER-PASS TO TRUE.
+           EVALUATE WS-FILTER-FIELD
+               WHEN 'T'
+               WHEN 't'
+                   IF I-TYPE NOT = WS-FILTER-VALUE(1:2)
+                       SET WS-FILTER-FAIL TO TRUE
+                   END-IF
+               WHEN 'L'
+               WHEN 'l'
+                   IF I-TITLE NOT = WS-FILTER-VALUE
+                       SET WS-FILTER-FAIL TO TRUE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      **************************************************************
+      * SAVES THE READ-PHASE RESTART BOUNDARY, HOW MANY OF THE *
+      * (RE)SORTED RECORDS ARE NOW SAFELY COMMITTED TO THE PERMANENT *
+      * REPORT FILES, AND THE PRINT/PAGE/CONTROL-BREAK STATE AS OF *
+      * THAT COMMIT, SO A RERUN SKIPS EXACTLY THE RECORDS ALREADY *
+      * COMMITTED AND CONTINUES THE REPORT FROM THERE *
+      **************************************************************
+       2500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-PRINT-SKIP-COUNT TO CKPT-SKIP-COUNT.
+           MOVE WS-GRAND-COUNT  TO CKPT-PRINT-COUNT.
+           MOVE WS-PAGE-COUNT   TO CKPT-PAGE-COUNT.
+           MOVE WS-LINE-COUNT   TO CKPT-LINE-COUNT.
+           MOVE WS-PREV-TYPE    TO CKPT-PREV-TYPE.
+           MOVE WS-TYPE-COUNT   TO CKPT-TYPE-COUNT.
+           MOVE WS-EXCPT-DONE-SW   TO CKPT-EXCPT-DONE.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+      **************************************************************
+      * READS A PRIOR CHECKPOINT, IF ONE EXISTS, SO THIS RUN CAN *
+      * SKIP THE SORTED RECORDS A PRIOR, INCOMPLETE ATTEMPT AT THIS *
+      * SAME RUN ALREADY COMMITTED AND CONTINUE THE PRINT/PAGE/ *
+      * CONTROL-BREAK STATE WHERE THAT COMMIT LEFT IT, SO THE *
+      * RESUMED ROSTER, PAGE NUMBERS, TYPE SUBTOTALS, AND AUDIT *
+      * COUNTS PICK UP WHERE IT STOPPED INSTEAD OF RESTARTING AT *
+      * ZERO *
+      **************************************************************
+       2600-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE 'Y' TO WS-RESTARTING-SW
+                   MOVE CKPT-SKIP-COUNT TO WS-PRINT-SKIP-COUNT
+                   MOVE CKPT-PRINT-COUNT TO WS-GRAND-COUNT
+                   MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+                   MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+                   MOVE CKPT-PREV-TYPE TO WS-PREV-TYPE
+                   MOVE CKPT-TYPE-COUNT TO WS-TYPE-COUNT
+                   MOVE CKPT-EXCPT-DONE TO WS-EXCPT-DONE-SW
+                   MOVE 'N' TO WS-FIRST-REC-SW
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      **************************************************************
+      * CLEARS THE CHECKPOINT FILE AFTER A CLEAN, SUCCESSFUL RUN *
+      **************************************************************
+       2700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+      **************************************************************
+      * APPENDS ONE LINE TO THE AUDIT LOG RECONCILING RECORDS READ *
+      * AGAINST THIS RUN'S TYPE/GRAND TOTAL HEADCOUNT AND FILTERED- *
+      * OUT RECORDS - READ-CNT ALWAYS EQUALS PRINT-CNT + FILTER-CNT *
+      * EXACTLY, SINCE EVERY RECORD READ IS EITHER COUNTED TOWARD A *
+      * TYPE'S HEADCOUNT OR SCREENED OUT BY THE TYPE/TITLE FILTER. *
+      * "PRINTED" IS THE SAME HEADCOUNT THAT APPEARS IN THE ROSTER'S *
+      * OWN SUBTOTAL/GRAND TOTAL LINES, SO IT INCLUDES EXCEPTION *
+      * RECORDS (COUNTED BY TYPE, BUT WITH NO ROSTER DETAIL LINE OF *
+      * THEIR OWN). EXCEPT-CNT IS REPORTED SEPARATELY, NOT AS A *
+      * THIRD ADDITIVE BUCKET - IT'S HOW MANY OF THE RECORDS ALREADY *
+      * FOLDED INTO PRINT-CNT OR FILTER-CNT ALSO HAD A DATA PROBLEM *
+      * BAD ENOUGH TO LAND ON THE EXCEPTION REPORT TOO *
+      **************************************************************
+       9000-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-DATE-TIME.
+           MOVE WS-RUN-MM   TO WS-AUD-MM.
+           MOVE WS-RUN-DD   TO WS-AUD-DD.
+           MOVE WS-RUN-YYYY TO WS-AUD-YYYY.
+           MOVE WS-RUN-HH   TO WS-AUD-HH.
+           MOVE WS-RUN-MIN  TO WS-AUD-MIN.
+           MOVE WS-RUN-SS   TO WS-AUD-SS.
+           MOVE WS-AUD-DATE      TO AUD-DATE.
+           MOVE WS-AUD-TIME      TO AUD-TIME.
+           MOVE WS-RECORDS-READ  TO AUD-READ-CNT.
+           MOVE WS-GRAND-COUNT   TO AUD-PRINT-CNT.
+           MOVE WS-EXCEPTION-COUNT TO AUD-EXCEPT-CNT.
+           MOVE WS-FILTERED-COUNT  TO AUD-FILTER-CNT.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+      **************************************************************
+      * FLAGS RECORDS WHOSE SSN ISN'T ALL NUMERIC OR WHOSE DATE *
+      * FIELDS CAN'T FORM A REAL CALENDAR DATE *
+      **************************************************************
+       0100-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-EXCPT-REASON.
+           IF I-SSN-FIRST NOT NUMERIC
+             OR I-SSN-MID   NOT NUMERIC
+             OR I-SSN-LAST  NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'INVALID SSN' TO WS-EXCPT-REASON
+           END-IF.
+           IF I-DATE-M NOT NUMERIC
+             OR I-DATE-D NOT NUMERIC
+             OR I-DATE-Y NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               PERFORM 0110-SET-DATE-REASON
+           ELSE
+               MOVE I-DATE-M TO WS-VAL-MONTH
+               MOVE I-DATE-D TO WS-VAL-DAY
+               MOVE I-DATE-Y TO WS-VAL-YEAR
+               IF WS-VAL-MONTH < 1 OR WS-VAL-MONTH > 12
+                 OR WS-VAL-DAY < 1 OR WS-VAL-DAY > 31
+                   SET WS-RECORD-INVALID TO TRUE
+                   PERFORM 0110-SET-DATE-REASON
+               ELSE
+                   PERFORM 0120-CHECK-CALENDAR-DATE
+               END-IF
+           END-IF.
+      **************************************************************
+      * SETS THE EXCEPTION REASON TO A DATE PROBLEM, COMBINING WITH *
+      * AN SSN PROBLEM ALREADY FOUND ON THE SAME RECORD *
+      **************************************************************
+       0110-SET-DATE-REASON.
+           IF WS-EXCPT-REASON = SPACES
+               MOVE 'INVALID DATE' TO WS-EXCPT-REASON
+           ELSE
+               MOVE 'INVALID SSN AND DATE' TO WS-EXCPT-REASON
+           END-IF.
+      **************************************************************
+      * CATCHES CALENDAR-IMPOSSIBLE DATES THAT PASS THE MONTH/DAY *
+      * RANGE CHECK BUT DON'T EXIST, LIKE 02/30 OR 04/31, ACCOUNTING *
+      * FOR LEAP YEARS WHEN THE MONTH IS FEBRUARY *
+      **************************************************************
+       0120-CHECK-CALENDAR-DATE.
+           MOVE DIM-DAYS(WS-VAL-MONTH) TO WS-VAL-MAX-DAY.
+           IF WS-VAL-MONTH = 2
+             AND FUNCTION MOD(WS-VAL-YEAR, 4) = 0
+             AND (FUNCTION MOD(WS-VAL-YEAR, 100) NOT = 0
+               OR FUNCTION MOD(WS-VAL-YEAR, 400) = 0)
+               MOVE 29 TO WS-VAL-MAX-DAY
+           END-IF.
+           IF WS-VAL-DAY > WS-VAL-MAX-DAY
+               SET WS-RECORD-INVALID TO TRUE
+               PERFORM 0110-SET-DATE-REASON
+           END-IF.
+       1420-PRINT-EXCPT-HEAD.
+           WRITE EXCPT-WORK-REC FROM EXCPT-HEADING1
+             AFTER ADVANCING PAGE.
+           MOVE SPACES TO EXCPT-WORK-REC.
+           WRITE EXCPT-WORK-REC
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * WRITES ONE LINE TO THE EXCEPTION REPORT FOR A BAD RECORD *
+      **************************************************************
+       1700-WRITE-EXCEPTION.
+           MOVE I-EID          TO L-EID-X.
+           MOVE I-LAST         TO L-LAST-X.
+           MOVE I-FIRST        TO L-FIRST-X.
+           MOVE WS-EXCPT-REASON TO L-REASON-X.
+           WRITE EXCPT-WORK-REC FROM EXCPT-DATA1
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+      **************************************************************
+      * WRITES THE PAGE NUMBER LINE AND THE COLUMN HEADING, THEN *
+      * RESETS THE PER-PAGE LINE COUNTER *
+      **************************************************************
        1400-PRINT-HEAD.
-           WRITE PRNT-REC FROM PRNT-HEADING1
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO L-PAGE-NUM1.
+           WRITE PRNT-WORK-REC FROM PRNT-PAGE-LINE1
              AFTER ADVANCING PAGE.
-           MOVE SPACES TO PRNT-REC.
-           WRITE PRNT-REC
+           WRITE PRNT-WORK-REC FROM PRNT-HEADING1
+             AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRNT-WORK-REC.
+           WRITE PRNT-WORK-REC
              AFTER ADVANCING 1 LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+      **************************************************************
+      * ROLLS TO A NEW PAGE AND REPRINTS THE HEADING WHEN THE *
+      * CURRENT PAGE IS FULL *
+      **************************************************************
+       1450-CHECK-PAGE-BREAK.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1400-PRINT-HEAD
+           END-IF.
        1500-LOOP.
+           PERFORM 1550-CONTROL-BREAK-CHECK.
+           PERFORM 1450-CHECK-PAGE-BREAK.
            PERFORM 1600-PRINT-DATA.
+           ADD 1 TO WS-PRINTED-SINCE-FLUSH.
+           IF WS-PRINTED-SINCE-FLUSH >= WS-CKPT-INTERVAL
+               PERFORM 0087-FLUSH-WORK-FILES
+               PERFORM 0088-REOPEN-WORK-FILES
+           END-IF.
            PERFORM 2000-READ-INPUT.
       **************************************************************
-      * PRINTS THE SCHEDULE INFORMATION *
+      * CHECKS FOR A CHANGE IN I-TYPE AND PRINTS THE SUBTOTAL *
+      **************************************************************
+       1550-CONTROL-BREAK-CHECK.
+           IF WS-FIRST-REC-SW = 'Y'
+               MOVE 'N' TO WS-FIRST-REC-SW
+               MOVE I-TYPE TO WS-PREV-TYPE
+           ELSE
+               IF I-TYPE NOT = WS-PREV-TYPE
+                   PERFORM 1900-PRINT-SUBTOTAL
+                   MOVE I-TYPE TO WS-PREV-TYPE
+               END-IF
+           END-IF.
+      **************************************************************
+      * PRINTS THE SCHEDULE INFORMATION. A RECORD THAT FAILED *
+      * VALIDATION IS STILL COUNTED IN THE TYPE/GRAND TOTAL (IT'S *
+      * A REAL EMPLOYEE OF THAT TYPE, JUST WITH A BAD SSN OR DATE *
+      * FIELD) BUT GETS NO ROSTER OR CSV LINE OF ITS OWN - ITS ONLY *
+      * DETAIL LINE IS ON THE EXCEPTION REPORT *
       **************************************************************
        1600-PRINT-DATA.
-           MOVE I-SSN-FIRST     TO L-SSN-FIRST1.
-           MOVE I-SSN-MID       TO L-SSN-MID1.
-           MOVE I-SSN-LAST      TO L-SSN-LAST1.
-           MOVE I-EID           TO L-EID1.
-           MOVE I-LAST          TO L-LAST1.
-           MOVE I-FIRST         TO L-FIRST1.
-           MOVE I-TITLE         TO L-TITLE1.
-           MOVE I-TYPE          TO L-TYPE1.
-           MOVE I-DATE-M        TO L-DATE-M1.
-           MOVE I-DATE-D        TO L-DATE-D1.
-           MOVE I-DATE-Y        TO L-DATE-Y1.
-             WRITE PRNT-REC FROM PRNT-DATA1
-               AFTER ADVANCING 1 LINE.
-      **************************************************************
-      * READS THE INPUT FILE *
+           IF I-VALID-SW = 'Y'
+               MOVE I-SSN-FIRST     TO L-SSN-FIRST1
+               MOVE I-SSN-MID       TO L-SSN-MID1
+               MOVE I-SSN-LAST      TO L-SSN-LAST1
+               MOVE I-EID           TO L-EID1
+               MOVE I-LAST          TO L-LAST1
+               MOVE I-FIRST         TO L-FIRST1
+               MOVE I-TITLE         TO L-TITLE1
+               MOVE I-TYPE          TO L-TYPE1
+               MOVE I-DATE-M        TO L-DATE-M1
+               MOVE I-DATE-D        TO L-DATE-D1
+               MOVE I-DATE-Y        TO L-DATE-Y1
+               WRITE PRNT-WORK-REC FROM PRNT-DATA1
+                 AFTER ADVANCING 1 LINE
+               PERFORM 1800-WRITE-CSV
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
+           ADD 1 TO WS-TYPE-COUNT.
+           ADD 1 TO WS-GRAND-COUNT.
+           MOVE 'Y' TO WS-NEW-PRINTED-SW.
+      **************************************************************
+      * WRITES THE SAME EMPLOYEE TO THE CSV EXTRACT AS A *
+      * COMMA-DELIMITED LINE FOR DOWNSTREAM SYSTEMS *
+      **************************************************************
+       1800-WRITE-CSV.
+           MOVE SPACES TO WS-CSV-LINE.
+           MOVE 1 TO WS-CSV-PTR.
+           STRING
+             FUNCTION TRIM(I-EID)   DELIMITED BY SIZE
+             ','                    DELIMITED BY SIZE
+             FUNCTION TRIM(I-LAST)  DELIMITED BY SIZE
+             ','                    DELIMITED BY SIZE
+             FUNCTION TRIM(I-FIRST) DELIMITED BY SIZE
+             ','                    DELIMITED BY SIZE
+             FUNCTION TRIM(I-TITLE) DELIMITED BY SIZE
+             ','                    DELIMITED BY SIZE
+             FUNCTION TRIM(I-TYPE)  DELIMITED BY SIZE
+             ','                    DELIMITED BY SIZE
+             I-SSN-FIRST             DELIMITED BY SIZE
+             '-'                     DELIMITED BY SIZE
+             I-SSN-MID               DELIMITED BY SIZE
+             '-'                     DELIMITED BY SIZE
+             I-SSN-LAST              DELIMITED BY SIZE
+             ','                     DELIMITED BY SIZE
+             I-DATE-M                DELIMITED BY SIZE
+             '/'                     DELIMITED BY SIZE
+             I-DATE-D                DELIMITED BY SIZE
+             '/'                     DELIMITED BY SIZE
+             I-DATE-Y                DELIMITED BY SIZE
+             INTO WS-CSV-LINE
+             WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WS-CSV-LINE TO CSV-WORK-REC.
+           WRITE CSV-WORK-REC.
+      **************************************************************
+      * PRINTS THE EMPLOYEE COUNT FOR THE TYPE THAT JUST ENDED *
+      **************************************************************
+       1900-PRINT-SUBTOTAL.
+           PERFORM 1450-CHECK-PAGE-BREAK.
+           MOVE WS-PREV-TYPE   TO L-SUBTOT-TYPE1.
+           MOVE WS-TYPE-COUNT  TO L-SUBTOT-CNT1.
+           WRITE PRNT-WORK-REC FROM PRNT-SUBTOTAL1
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE 0 TO WS-TYPE-COUNT.
+      **************************************************************
+      * PRINTS THE OVERALL EMPLOYEE COUNT FOR THE WHOLE RUN *
+      **************************************************************
+       1950-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT TO L-GRANDTOT-CNT1.
+           WRITE PRNT-WORK-REC FROM PRNT-GRANDTOT1
+             AFTER ADVANCING 2 LINES.
+      **************************************************************
+      * READS THE SORTED EMPLOYEE FILE *
       **************************************************************
        2000-READ-INPUT.
-           READ INPUT-FILE INTO INPUT-DATA
-             AT END MOVE 1 TO EOF-I.                                        
+           READ SORTED-FILE INTO INPUT-DATA
+             AT END MOVE 1 TO EOF-I.
